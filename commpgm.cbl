@@ -0,0 +1,466 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMMPGM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMM-PAY-PS ASSIGN TO DD1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FST-PAY.
+
+           SELECT CRIT-FILE ASSIGN TO DD2
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FST-CRIT.
+
+           SELECT COMM-SUMM-PS ASSIGN TO DD3
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FST-SUMM.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      * ---------------- COMMISSION PAYMENT FILE -----------------------
+      * One record per booked loan - agent ID, applicant ID, loan
+      * amount, and the commission owed to the agent on that loan.
+       FD COMM-PAY-PS
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 COMM-PAY-REC.
+          05 CPY-AGENT-ID      PIC X(08).
+          05 CPY-SP1           PIC X(01).
+          05 CPY-APPLICANT-ID  PIC X(10).
+          05 CPY-SP2           PIC X(01).
+          05 CPY-LOAN-AMOUNT   PIC 9(09)V9(02).
+          05 CPY-SP3           PIC X(01).
+          05 CPY-COMMISSION    PIC 9(09)V9(02).
+          05 CPY-FILLER        PIC X(37).
+
+      * ---------------- SELECTION CRITERIA PARAMETER CARD -------------
+      * City/month/year to calculate commissions for - same parameter
+      * card layout REPPGM uses.
+       FD CRIT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS.
+       01 CRIT-REC.
+          05 CRIT-CITY          PIC X(10).
+          05 CRIT-MONTH         PIC 9(02).
+          05 CRIT-YEAR          PIC 9(04).
+
+       FD COMM-SUMM-PS
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 COMM-SUMM-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARS.
+         05 WS-FST-PAY   PIC 9(02).
+            88 C05-PAY-SUCCESS   VALUE 00.
+
+         05 WS-FST-CRIT  PIC 9(02).
+            88 C05-CRIT-SUCCESS  VALUE 00.
+
+         05 WS-FST-SUMM  PIC 9(02).
+            88 C05-SUMM-SUCCESS  VALUE 00.
+
+         05 WS-ERR-MSG.
+            10 WS-ERR-LEN  PIC S9(04) COMP VALUE 800.
+            10 WS-ERR-TEXT PIC X(80) OCCURS 10 TIMES.
+
+         05 WS-LRECL      PIC S9(09) COMP VALUE 80.
+
+         05 WS-LINE-COUNTER  PIC 9(02) VALUE 0.
+         05 WS-PAGE-NUM      PIC 9(02) VALUE 1.
+
+      * ---------------- SELECTION CRITERIA ----------------------------
+
+         05 WS-CRIT-CITY     PIC X(10).
+         05 WS-CRIT-MONTH    PIC 9(02).
+         05 WS-CRIT-YEAR     PIC 9(04).
+
+      * ---------------- COMMISSION RATE TIERS -------------------------
+      * Loans up to TIER1-LIMIT earn TIER1-RATE, up to TIER2-LIMIT earn
+      * TIER2-RATE, anything above earns TIER3-RATE.
+         05 WS-TIER-TABLE.
+            10 TIER1-LIMIT  PIC 9(09)V9(02) VALUE 100000.00.
+            10 TIER1-RATE   PIC V9(03)      VALUE .010.
+            10 TIER2-LIMIT  PIC 9(09)V9(02) VALUE 500000.00.
+            10 TIER2-RATE   PIC V9(03)      VALUE .015.
+            10 TIER3-RATE   PIC V9(03)      VALUE .020.
+
+         05 WS-COMM-RATE      PIC V9(03)      VALUE 0.
+         05 WS-COMM-AMOUNT    PIC 9(09)V9(02) VALUE 0.
+
+      * ---------------- AGENT SUBTOTAL / GRAND TOTAL ------------------
+
+         05 WS-PREV-AGENT       PIC X(08) VALUE SPACES.
+         05 WS-FIRST-ROW-SW     PIC X(01) VALUE 'Y'.
+            88 WS-FIRST-ROW VALUE 'Y'.
+         05 WS-AGENT-COUNT      PIC 9(07) VALUE 0.
+         05 WS-AGENT-LOAN-TOTAL PIC 9(11)V9(02) VALUE 0.
+         05 WS-AGENT-COMM-TOTAL PIC 9(11)V9(02) VALUE 0.
+         05 WS-GRAND-COUNT      PIC 9(07) VALUE 0.
+         05 WS-GRAND-LOAN-TOTAL PIC 9(11)V9(02) VALUE 0.
+         05 WS-GRAND-COMM-TOTAL PIC 9(11)V9(02) VALUE 0.
+
+      * ---------------- HEADERS ---------------------------------------
+
+         05 HDR1.
+            10 HDR1-F1     PIC X(22).
+            10 HDR1-TITLE  PIC X(28)
+               VALUE 'AGENT COMMISSION SUMMARY'.
+            10 HDR1-F2     PIC X(22).
+
+         05 HDR-FILLER.
+            10 HDR-FILL    PIC X(80).
+
+         05 HDR2.
+            10 HDR2-DATE-LBL PIC X(06) VALUE 'DATE: '.
+            10 HDR2-DATE.
+               15 WS-YEAR  PIC 9(04).
+               15 HDR2-D1  PIC X VALUE '-'.
+               15 WS-MONTH PIC 9(02).
+               15 HDR2-D2  PIC X VALUE '-'.
+               15 WS-DAY   PIC 9(02).
+            10 HDR2-SP1 PIC X(40).
+            10 HDR2-PAGE-LBL PIC X(06) VALUE 'PAGE: '.
+            10 HDR2-PAGE PIC 9(02).
+            10 HDR2-SP2 PIC X(16).
+
+         05 HDR3.
+            10 HDR3-TIME-LBL PIC X(06) VALUE 'TIME: '.
+            10 HDR3-TIME.
+               15 WS-HOUR PIC 9(02).
+               15 HDR3-T1 PIC X VALUE ':'.
+               15 WS-MIN  PIC 9(02).
+               15 HDR3-T2 PIC X VALUE ':'.
+               15 WS-SEC  PIC 9(02).
+            10 HDR3-SP1 PIC X(42).
+            10 HDR3-REP PIC X(15) VALUE 'REPORT ID: 2001'.
+            10 HDR3-SP2 PIC X(17).
+
+         05 HDR4.
+            10 HDR4-TEXT PIC X(50) VALUE SPACES.
+            10 HDR4-SP PIC X(30).
+
+         05 HDR5.
+            10 HDR5-AGENT PIC X(08) VALUE 'AGENT_ID'.
+            10 HDR5-SP1   PIC X(03).
+            10 HDR5-APPID PIC X(12) VALUE 'APPLICANT_ID'.
+            10 HDR5-SP2   PIC X(03).
+            10 HDR5-AMT   PIC X(14) VALUE 'LOAN_AMOUNT'.
+            10 HDR5-SP3   PIC X(05).
+            10 HDR5-COMM  PIC X(17) VALUE 'COMMISSION_OWED'.
+            10 HDR5-SP4   PIC X(18).
+
+         05 HDR-HYPHENS.
+            10 HYP-AGENT PIC X(08) VALUE ALL '-'.
+            10 HYP-SP1   PIC X(03).
+            10 HYP-APPID PIC X(12) VALUE ALL '-'.
+            10 HYP-SP2   PIC X(03).
+            10 HYP-AMT   PIC X(14) VALUE ALL '-'.
+            10 HYP-SP3   PIC X(05).
+            10 HYP-COMM  PIC X(17) VALUE ALL '-'.
+            10 HYP-SP4   PIC X(18).
+
+      * ---------------- DATA RECORD -----------------------------------
+
+         05 COMM-DETAIL-LINE.
+            10 CDL-AGENT-ID     PIC X(08).
+            10 CDL-SP1          PIC X(03).
+            10 CDL-APPLICANT-ID PIC X(10).
+            10 CDL-SP2          PIC X(05).
+            10 CDL-LOAN-AMOUNT  PIC ZZZ,ZZZ,ZZ9.99.
+            10 CDL-SP3          PIC X(05).
+            10 CDL-COMMISSION   PIC ZZZ,ZZZ,ZZ9.99.
+            10 CDL-SP4          PIC X(14).
+
+      * ---------------- AGENT SUBTOTAL / GRAND TOTAL LINES ------------
+
+         05 AGENT-TOTAL-LINE.
+            10 ATL-LABEL   PIC X(14) VALUE 'AGENT TOTAL : '.
+            10 ATL-AGENT   PIC X(08).
+            10 ATL-SP1     PIC X(03).
+            10 ATL-CNT-LBL PIC X(08) VALUE 'COUNT : '.
+            10 ATL-COUNT   PIC ZZZ,ZZ9.
+            10 ATL-SP2     PIC X(03).
+            10 ATL-AMT-LBL PIC X(12) VALUE 'COMMISSION: '.
+            10 ATL-AMOUNT  PIC ZZZ,ZZZ,ZZ9.99.
+            10 ATL-SP3     PIC X(15).
+
+         05 GRAND-TOTAL-LINE.
+            10 GTL-LABEL   PIC X(14) VALUE 'GRAND TOTAL : '.
+            10 GTL-SP1     PIC X(11).
+            10 GTL-CNT-LBL PIC X(08) VALUE 'COUNT : '.
+            10 GTL-COUNT   PIC ZZZ,ZZ9.
+            10 GTL-SP2     PIC X(03).
+            10 GTL-AMT-LBL PIC X(12) VALUE 'COMMISSION: '.
+            10 GTL-AMOUNT  PIC ZZZ,ZZZ,ZZ9.99.
+            10 GTL-SP3     PIC X(15).
+
+         05 TRAILER1.
+            10 TR1-HYP1 PIC X(30) VALUE ALL '-'.
+            10 TR1-TEXT PIC X(11) VALUE 'END OF PAGE'.
+            10 TR1-HYP2 PIC X(31) VALUE ALL '-'.
+
+         05 TRAILER2.
+            10 TR2-HYP1 PIC X(29) VALUE ALL '-'.
+            10 TR2-TEXT PIC X(13) VALUE 'END OF REPORT'.
+            10 TR2-HYP2 PIC X(30) VALUE ALL '-'.
+
+       EXEC SQL
+         INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+         INCLUDE DCLAPDB
+       END-EXEC.
+
+       EXEC SQL
+         INCLUDE DCLLDB
+       END-EXEC.
+
+       EXEC SQL
+         DECLARE CUR2 CURSOR FOR
+         SELECT L.AGENT_ID, A.APPLICANT_ID,
+                L.APPROVED_LOAN_AMOUNT
+         FROM APPLICANT_DB A
+         INNER JOIN LOAN_DB L
+           ON A.APPLICANT_ID = L.APPLICANT_ID
+         WHERE CITY = :WS-CRIT-CITY
+           AND MONTH(LOAN_APPROVAL_DATE) = :WS-CRIT-MONTH
+           AND YEAR(LOAN_APPROVAL_DATE) = :WS-CRIT-YEAR
+         ORDER BY L.AGENT_ID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PARA.
+           PERFORM 1000-INIT-PARA
+           PERFORM 3000-PROC-PARA
+           PERFORM 9000-TERM-PARA.
+
+       1000-INIT-PARA.
+           OPEN INPUT CRIT-FILE
+           IF NOT C05-CRIT-SUCCESS
+               DISPLAY 'CRIT-FILE OPEN FAILED ' WS-FST-CRIT
+               GOBACK
+           END-IF
+
+           READ CRIT-FILE
+           IF NOT C05-CRIT-SUCCESS
+               DISPLAY 'CRIT-FILE READ FAILED ' WS-FST-CRIT
+               GOBACK
+           END-IF
+
+           MOVE CRIT-CITY  TO WS-CRIT-CITY
+           MOVE CRIT-MONTH TO WS-CRIT-MONTH
+           MOVE CRIT-YEAR  TO WS-CRIT-YEAR
+           CLOSE CRIT-FILE
+
+           PERFORM 1050-BUILD-HDR4-PARA.
+
+      * ---------------- HDR4 TEXT FROM CURRENT CRITERIA ---------------
+
+       1050-BUILD-HDR4-PARA.
+           STRING 'AGENT COMMISSIONS FOR ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CRIT-CITY) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-CRIT-MONTH DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-CRIT-YEAR DELIMITED BY SIZE
+             INTO HDR4-TEXT
+           END-STRING.
+
+       3000-PROC-PARA.
+           PERFORM 3100-OPEN-PARA
+           PERFORM 3200-FETCH-PARA
+              UNTIL SQLCODE = 100
+           PERFORM 3300-CLOSE-PARA.
+
+       3100-OPEN-PARA.
+           OPEN OUTPUT COMM-PAY-PS
+           IF NOT C05-PAY-SUCCESS
+               DISPLAY 'COMM-PAY-PS OPEN FAILED ' WS-FST-PAY
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT COMM-SUMM-PS
+           IF NOT C05-SUMM-SUCCESS
+               DISPLAY 'COMM-SUMM-PS OPEN FAILED ' WS-FST-SUMM
+               GOBACK
+           END-IF
+
+           EXEC SQL
+             OPEN CUR2
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'CURSOR OPEN FAILED'
+               CALL 'DSNTIAR'
+                    USING SQLCA WS-ERR-MSG WS-LRECL
+               DISPLAY WS-ERR-MSG
+               GOBACK
+           END-IF.
+
+       3200-FETCH-PARA.
+           INITIALIZE DCLLOAN-DB
+           MOVE SPACES TO HV-APPLICANT-ID
+
+           EXEC SQL
+             FETCH CUR2
+             INTO :HV-AGENT-ID,
+                  :HV-APPLICANT-ID,
+                  :HL-APPROVED-LOAN-AMOUNT
+           END-EXEC
+
+           EVALUATE TRUE
+             WHEN SQLCODE = 0
+               ADD 1 TO WS-LINE-COUNTER
+               PERFORM 3210-CALC-COMMISSION-PARA
+             WHEN SQLCODE = 100
+               DISPLAY "ALL LOANS PROCESSED"
+               PERFORM 3290-FINISH-TOTALS-PARA
+               WRITE COMM-SUMM-REC FROM HDR-FILLER
+               WRITE COMM-SUMM-REC FROM TRAILER2
+             WHEN OTHER
+               DISPLAY "FETCH FAILED"
+               CALL 'DSNTIAR'
+                    USING SQLCA WS-ERR-MSG WS-LRECL
+               DISPLAY WS-ERR-MSG
+               GOBACK
+           END-EVALUATE.
+
+      * ---------------- COMMISSION TIER LOOKUP ------------------------
+
+       3210-CALC-COMMISSION-PARA.
+           EVALUATE TRUE
+             WHEN HL-APPROVED-LOAN-AMOUNT <= TIER1-LIMIT
+               MOVE TIER1-RATE TO WS-COMM-RATE
+             WHEN HL-APPROVED-LOAN-AMOUNT <= TIER2-LIMIT
+               MOVE TIER2-RATE TO WS-COMM-RATE
+             WHEN OTHER
+               MOVE TIER3-RATE TO WS-COMM-RATE
+           END-EVALUATE
+
+           COMPUTE WS-COMM-AMOUNT ROUNDED =
+              HL-APPROVED-LOAN-AMOUNT * WS-COMM-RATE
+
+           PERFORM 3220-WRITE-PAYMENT-PARA
+           PERFORM 3250-WRITE-PARA.
+
+       3220-WRITE-PAYMENT-PARA.
+           MOVE HV-AGENT-ID             TO CPY-AGENT-ID
+           MOVE HV-APPLICANT-ID         TO CPY-APPLICANT-ID
+           MOVE HL-APPROVED-LOAN-AMOUNT TO CPY-LOAN-AMOUNT
+           MOVE WS-COMM-AMOUNT          TO CPY-COMMISSION
+           WRITE COMM-PAY-REC.
+
+      * ---------------- PAGE-1 HEADER BLOCK ----------------------------
+      * Shared by 3250-WRITE-PARA (first detail row) and 3290-FINISH-
+      * TOTALS-PARA (a combination with zero matching loans still
+      * needs its own HDR1-HDR5 identifying which criteria the grand
+      * total below it belongs to).
+       3249-PRINT-HEADER-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:4)  TO WS-YEAR
+           MOVE FUNCTION CURRENT-DATE(5:2)  TO WS-MONTH
+           MOVE FUNCTION CURRENT-DATE(7:2)  TO WS-DAY
+           MOVE FUNCTION CURRENT-DATE(9:2)  TO WS-HOUR
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-MIN
+           MOVE FUNCTION CURRENT-DATE(13:2) TO WS-SEC
+
+           MOVE WS-PAGE-NUM TO HDR2-PAGE
+
+           WRITE COMM-SUMM-REC FROM HDR1
+           WRITE COMM-SUMM-REC FROM HDR-FILLER
+           WRITE COMM-SUMM-REC FROM HDR2
+           WRITE COMM-SUMM-REC FROM HDR3
+           WRITE COMM-SUMM-REC FROM HDR-FILLER
+           WRITE COMM-SUMM-REC FROM HDR4
+           WRITE COMM-SUMM-REC FROM HDR-FILLER
+           WRITE COMM-SUMM-REC FROM HDR5
+           WRITE COMM-SUMM-REC FROM HDR-HYPHENS.
+
+       3250-WRITE-PARA.
+           IF NOT WS-FIRST-ROW AND HV-AGENT-ID NOT = WS-PREV-AGENT
+              PERFORM 3255-AGENT-BREAK-PARA
+           END-IF
+
+           IF WS-FIRST-ROW
+              MOVE HV-AGENT-ID TO WS-PREV-AGENT
+              MOVE 'N' TO WS-FIRST-ROW-SW
+           END-IF
+
+           IF WS-LINE-COUNTER = 1
+              PERFORM 3249-PRINT-HEADER-PARA
+           END-IF
+
+           MOVE HV-AGENT-ID      TO CDL-AGENT-ID
+           MOVE HV-APPLICANT-ID  TO CDL-APPLICANT-ID
+           MOVE HL-APPROVED-LOAN-AMOUNT TO CDL-LOAN-AMOUNT
+           MOVE WS-COMM-AMOUNT   TO CDL-COMMISSION
+
+           WRITE COMM-SUMM-REC FROM COMM-DETAIL-LINE
+
+           ADD 1 TO WS-AGENT-COUNT
+           ADD HL-APPROVED-LOAN-AMOUNT TO WS-AGENT-LOAN-TOTAL
+           ADD WS-COMM-AMOUNT TO WS-AGENT-COMM-TOTAL
+           ADD 1 TO WS-GRAND-COUNT
+           ADD HL-APPROVED-LOAN-AMOUNT TO WS-GRAND-LOAN-TOTAL
+           ADD WS-COMM-AMOUNT TO WS-GRAND-COMM-TOTAL
+
+           IF WS-LINE-COUNTER > 50
+              PERFORM 3257-SUBTOTAL-LINE-PARA
+              ADD 1 TO WS-PAGE-NUM
+              MOVE 0 TO WS-LINE-COUNTER
+              WRITE COMM-SUMM-REC FROM HDR-FILLER
+              WRITE COMM-SUMM-REC FROM TRAILER1
+           END-IF.
+
+      * ---------------- AGENT CONTROL BREAK ---------------------------
+
+       3255-AGENT-BREAK-PARA.
+           PERFORM 3257-SUBTOTAL-LINE-PARA
+           WRITE COMM-SUMM-REC FROM HDR-FILLER
+           WRITE COMM-SUMM-REC FROM TRAILER1
+           MOVE 0 TO WS-AGENT-COUNT WS-AGENT-LOAN-TOTAL
+                     WS-AGENT-COMM-TOTAL
+           MOVE HV-AGENT-ID TO WS-PREV-AGENT
+           ADD 1 TO WS-PAGE-NUM
+           MOVE 1 TO WS-LINE-COUNTER.
+
+       3257-SUBTOTAL-LINE-PARA.
+           MOVE WS-PREV-AGENT       TO ATL-AGENT
+           MOVE WS-AGENT-COUNT      TO ATL-COUNT
+           MOVE WS-AGENT-COMM-TOTAL TO ATL-AMOUNT
+           WRITE COMM-SUMM-REC FROM HDR-FILLER
+           WRITE COMM-SUMM-REC FROM AGENT-TOTAL-LINE.
+
+      * ---------------- GRAND TOTAL AT END OF REPORT ------------------
+
+       3290-FINISH-TOTALS-PARA.
+           IF WS-FIRST-ROW
+              PERFORM 3249-PRINT-HEADER-PARA
+           ELSE
+              PERFORM 3257-SUBTOTAL-LINE-PARA
+           END-IF
+
+           MOVE WS-GRAND-COUNT      TO GTL-COUNT
+           MOVE WS-GRAND-COMM-TOTAL TO GTL-AMOUNT
+           WRITE COMM-SUMM-REC FROM HDR-FILLER
+           WRITE COMM-SUMM-REC FROM GRAND-TOTAL-LINE.
+
+       3300-CLOSE-PARA.
+           EXEC SQL
+             CLOSE CUR2
+           END-EXEC
+
+           CLOSE COMM-PAY-PS
+           CLOSE COMM-SUMM-PS.
+
+       9000-TERM-PARA.
+           GOBACK.
