@@ -9,6 +9,33 @@
            ACCESS IS SEQUENTIAL
            FILE STATUS IS WS-FST-TO001.
 
+           SELECT CRIT-FILE ASSIGN TO DD2
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FST-CRIT.
+
+           SELECT RESTART-FILE ASSIGN TO DD5
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FST-RST.
+
+           SELECT CSV-FILE ASSIGN TO DD3
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FST-CSV.
+
+           SELECT REJECT-FILE ASSIGN TO DD4
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FST-REJ.
+
+           SELECT AUDIT-LOG ASSIGN TO DD6
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FST-AUD.
+
+           SELECT SORT-WORK ASSIGN TO DD7.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -17,6 +44,97 @@
            RECORD CONTAINS 80 CHARACTERS.
        01 TO001-PS-REC PIC X(80).
 
+      * ---------------- SELECTION CRITERIA PARAMETER CARD ------------
+      * CITY/MONTH/YEAR to report on - supplied by ops, not compiled in.
+       FD CRIT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS.
+       01 CRIT-REC.
+          05 CRIT-CITY          PIC X(10).
+          05 CRIT-MONTH         PIC 9(02).
+          05 CRIT-YEAR          PIC 9(04).
+
+      * ---------------- CHECKPOINT/RESTART CONTROL FILE -------------
+      * Records which city/month/year combinations are currently
+      * in flight - marked before 3000-PROC-PARA fetches a single row
+      * for that combination and cleared once it completes end to end
+      * - so an abended run can tell, on its next execution, which
+      * combinations it must redo in full. There is no partial/resume
+      * position within a combination: 3400-SORT-OUTPUT-PARA cannot
+      * write a single detail line until the whole CUR1 fetch loop and
+      * SORT have finished, so a combination is either entirely done
+      * or entirely redone - see the note above 2075-MARK-RESTART-
+      * INFLIGHT-PARA.
+       FD RESTART-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS.
+       01 RESTART-REC.
+          05 RST-CITY           PIC X(10).
+          05 RST-MONTH          PIC 9(02).
+          05 RST-YEAR           PIC 9(04).
+
+      * ---------------- CSV EXTRACT -----------------------------------
+      * Comma-delimited companion to TO001-PS - one line per applicant
+      * fetched, no headers/trailers/pagination, for downstream load.
+       FD CSV-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CSV-REC PIC X(80).
+
+      * ---------------- REJECT LISTING --------------------------------
+      * Applicant/loan rows that fail a basic data-quality check are
+      * diverted here instead of the detail report, with the reason.
+       FD REJECT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 REJECT-REC.
+          05 REJ-APPID    PIC X(10).
+          05 REJ-SP1      PIC X(01).
+          05 REJ-APPNAME  PIC X(22).
+          05 REJ-SP2      PIC X(01).
+          05 REJ-STATE    PIC X(10).
+          05 REJ-SP3      PIC X(01).
+          05 REJ-AMOUNT   PIC S9(09)V9(02).
+          05 REJ-SP4      PIC X(01).
+          05 REJ-REASON   PIC X(23).
+
+      * ---------------- RUN-HISTORY / AUDIT LOG -----------------------
+      * One record per criteria combination run, appended across job
+      * executions (JCL supplies DD6 with DISP=MOD) so "when did this
+      * report last run and how many applicants did it cover" can be
+      * answered without digging through old SYSOUT.
+       FD AUDIT-LOG
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 AUDIT-REC.
+          05 AUD-START-TS    PIC X(14).
+          05 AUD-SP1         PIC X(01).
+          05 AUD-END-TS      PIC X(14).
+          05 AUD-SP2         PIC X(01).
+          05 AUD-CITY        PIC X(10).
+          05 AUD-SP3         PIC X(01).
+          05 AUD-MONTH       PIC 9(02).
+          05 AUD-SP4         PIC X(01).
+          05 AUD-YEAR        PIC 9(04).
+          05 AUD-SP5         PIC X(01).
+          05 AUD-LINE-COUNT  PIC 9(07).
+          05 AUD-SP6         PIC X(01).
+          05 AUD-STATUS      PIC X(11).
+          05 AUD-SP7         PIC X(01).
+          05 AUD-REJECT-COUNT PIC 9(07).
+          05 AUD-FILLER      PIC X(04).
+
+      * ---------------- SORT WORK FILE --------------------------------
+      * Fetched rows pass through this work file so the detail section
+      * prints in STATE/APPNAME order instead of whatever order DB2
+      * hands back the join, with a page break forced on STATE change.
+       SD SORT-WORK.
+       01 SRT-REC.
+          05 SRT-STATE       PIC A(10).
+          05 SRT-APPNAME     PIC X(22).
+          05 SRT-APPID       PIC X(10).
+          05 SRT-AMOUNT      PIC S9(09)V9(02) COMP-3.
+
        WORKING-STORAGE SECTION.
 
        01 WS-VARS.
@@ -24,6 +142,23 @@
             88 C05-TO001-SUCCESS VALUE 00.
             88 C05-TO001-EOF     VALUE 10.
 
+         05 WS-FST-CRIT  PIC 9(02).
+            88 C05-CRIT-SUCCESS  VALUE 00.
+            88 C05-CRIT-EOF      VALUE 10.
+
+         05 WS-FST-RST   PIC 9(02).
+            88 C05-RST-SUCCESS   VALUE 00.
+            88 C05-RST-EOF       VALUE 10.
+
+         05 WS-FST-CSV   PIC 9(02).
+            88 C05-CSV-SUCCESS   VALUE 00.
+
+         05 WS-FST-REJ   PIC 9(02).
+            88 C05-REJ-SUCCESS   VALUE 00.
+
+         05 WS-FST-AUD   PIC 9(02).
+            88 C05-AUD-SUCCESS   VALUE 00.
+
          05 WS-ERR-MSG.
             10 WS-ERR-LEN  PIC S9(04) COMP VALUE 800.
             10 WS-ERR-TEXT PIC X(80) OCCURS 10 TIMES.
@@ -33,6 +168,98 @@
          05 WS-LINE-COUNTER  PIC 9(02) VALUE 0.
          05 WS-PAGE-NUM      PIC 9(02) VALUE 1.
 
+      * ---------------- SELECTION CRITERIA ----------------------------
+
+         05 WS-CRIT-CITY     PIC X(10).
+         05 WS-CRIT-MONTH    PIC 9(02).
+         05 WS-CRIT-YEAR     PIC 9(04).
+
+         05 WS-MONTH-NAMES.
+            10 PIC X(09) VALUE 'JANUARY  '.
+            10 PIC X(09) VALUE 'FEBRUARY '.
+            10 PIC X(09) VALUE 'MARCH    '.
+            10 PIC X(09) VALUE 'APRIL    '.
+            10 PIC X(09) VALUE 'MAY      '.
+            10 PIC X(09) VALUE 'JUNE     '.
+            10 PIC X(09) VALUE 'JULY     '.
+            10 PIC X(09) VALUE 'AUGUST   '.
+            10 PIC X(09) VALUE 'SEPTEMBER'.
+            10 PIC X(09) VALUE 'OCTOBER  '.
+            10 PIC X(09) VALUE 'NOVEMBER '.
+            10 PIC X(09) VALUE 'DECEMBER '.
+         05 WS-MONTH-NAME-TAB REDEFINES WS-MONTH-NAMES
+            PIC X(09) OCCURS 12 TIMES.
+         05 WS-MONTH-NAME     PIC X(09).
+
+      * ---------------- STATE SUBTOTAL / GRAND TOTAL -----------------
+
+         05 WS-PREV-STATE         PIC A(10) VALUE SPACES.
+         05 WS-FIRST-ROW-SW       PIC X(01) VALUE 'Y'.
+            88 WS-FIRST-ROW VALUE 'Y'.
+         05 WS-STATE-COUNT        PIC 9(07) VALUE 0.
+         05 WS-STATE-AMOUNT       PIC S9(11)V9(02) VALUE 0.
+         05 WS-GRAND-COUNT        PIC 9(07) VALUE 0.
+         05 WS-GRAND-AMOUNT       PIC S9(11)V9(02) VALUE 0.
+
+      * ---------------- CHECKPOINT/RESTART ----------------------------
+
+         05 WS-RESTART-FOUND        PIC X(01) VALUE 'N'.
+            88 RESTART-POSITION-FOUND VALUE 'Y'.
+         05 WS-JOB-IS-RESTART       PIC X(01) VALUE 'N'.
+            88 JOB-IS-RESTART VALUE 'Y'.
+         05 WS-COMMIT-INTERVAL      PIC 9(04) VALUE 100.
+         05 WS-ROWS-SINCE-COMMIT    PIC 9(04) VALUE 0.
+         05 WS-ROWS-FETCHED         PIC 9(09) VALUE 0.
+         05 WS-FETCH-AMOUNT-TOTAL   PIC S9(09)V9(02) VALUE 0.
+
+      * Restart control table - one entry per city/month/year
+      * combination the multi-criteria driver has marked in flight
+      * and not yet cleared.  RESTART-FILE is a flat sequential file
+      * with no keyed access, so it is loaded into this table once at
+      * job start (1100-LOAD-RESTART-TAB-PARA) and the whole table is
+      * rewritten back to it whenever a combination is marked in
+      * flight or finishes; that way an abend partway through
+      * combination #3 of the driver leaves combinations #1-#2's
+      * already-cleared state intact instead of a single record that
+      * only ever remembers the one combination currently in flight.
+         05 WS-RESTART-MAX-COMBOS   PIC 9(04) VALUE 500.
+         05 WS-RESTART-TAB-COUNT    PIC 9(04) VALUE 0.
+         05 WS-RESTART-MATCH-IDX    PIC 9(04) VALUE 0.
+         05 WS-RESTART-TAB.
+            10 WS-RESTART-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY WS-RST-IDX.
+               15 WRE-CITY         PIC X(10).
+               15 WRE-MONTH        PIC 9(02).
+               15 WRE-YEAR         PIC 9(04).
+
+      * ---------------- CSV EXTRACT BUILD AREA ------------------------
+
+         05 WS-CSV-AMOUNT-ED        PIC Z(09)9.99.
+
+      * ------------ RECONCILIATION CHECK ------------------------------
+
+         05 WS-RECON-COUNT          PIC S9(09) COMP-5 VALUE 0.
+         05 WS-RECON-AMOUNT         PIC S9(09)V9(02) COMP-3 VALUE 0.
+         05 WS-RECON-ACT-COUNT      PIC 9(09) VALUE 0.
+         05 WS-RECON-ACT-AMOUNT     PIC S9(09)V9(02) VALUE 0.
+         05 WS-RECON-MISMATCH-SW    PIC X(01) VALUE 'N'.
+            88 RECON-MISMATCH VALUE 'Y'.
+
+      * ---------------- REJECT LISTING --------------------------------
+
+         05 WS-REJECT-COUNT         PIC 9(07) VALUE 0.
+         05 WS-REJECT-REASON        PIC X(25) VALUE SPACES.
+
+      * ---------------- RUN-HISTORY / AUDIT LOG -----------------------
+
+         05 WS-RUN-START-TS         PIC X(14) VALUE SPACES.
+         05 WS-RUN-END-TS           PIC X(14) VALUE SPACES.
+
+      * ---------------- SORT WORK FILE --------------------------------
+
+         05 WS-SORT-EOF-SW          PIC X(01) VALUE 'N'.
+            88 SORT-AT-EOF VALUE 'Y'.
+
       * ---------------- HEADERS (RENAMED PROPERLY) ----------------
 
          05 HDR1.
@@ -70,9 +297,8 @@
             10 HDR3-SP2 PIC X(17).
 
          05 HDR4.
-            10 HDR4-TEXT PIC X(33)
-               VALUE 'APPROVED LOAN AMOUNT FOR NOVEMBER'.
-            10 HDR4-SP PIC X(47).
+            10 HDR4-TEXT PIC X(50) VALUE SPACES.
+            10 HDR4-SP PIC X(30).
 
          05 HDR5.
             10 HDR5-ID    PIC X(12) VALUE 'APPLICANT_ID'.
@@ -117,6 +343,58 @@
             10 TO001-ALAMOUNT PIC 9(08).
             10 TO001-SP4      PIC X(21).
 
+      * ---------------- STATE SUBTOTAL / GRAND TOTAL LINES -----------
+
+         05 STATE-TOTAL-LINE.
+            10 STL-LABEL   PIC X(14) VALUE 'STATE TOTAL : '.
+            10 STL-STATE   PIC A(10).
+            10 STL-SP1     PIC X(03).
+            10 STL-CNT-LBL PIC X(08) VALUE 'COUNT : '.
+            10 STL-COUNT   PIC ZZZ,ZZ9.
+            10 STL-SP2     PIC X(03).
+            10 STL-AMT-LBL PIC X(08) VALUE 'AMOUNT: '.
+            10 STL-AMOUNT  PIC ZZZ,ZZZ,ZZ9.99.
+            10 STL-SP3     PIC X(14).
+
+      * Printed instead of STATE-TOTAL-LINE when WS-LINE-COUNTER hits
+      * the page-overflow threshold mid-state in 3250-WRITE-PARA, so a
+      * state spanning more than one page never shows two lines
+      * captioned "STATE TOTAL :" with different, growing figures -
+      * the true state total still prints once, at the real state
+      * break, in 3255-STATE-BREAK-PARA.
+         05 PAGE-SUBTOTAL-LINE.
+            10 PSL-LABEL   PIC X(14) VALUE 'PAGE SUBTOTAL:'.
+            10 PSL-STATE   PIC A(10).
+            10 PSL-SP1     PIC X(03).
+            10 PSL-CNT-LBL PIC X(08) VALUE 'COUNT : '.
+            10 PSL-COUNT   PIC ZZZ,ZZ9.
+            10 PSL-SP2     PIC X(03).
+            10 PSL-AMT-LBL PIC X(08) VALUE 'AMOUNT: '.
+            10 PSL-AMOUNT  PIC ZZZ,ZZZ,ZZ9.99.
+            10 PSL-SP3     PIC X(14).
+
+         05 GRAND-TOTAL-LINE.
+            10 GTL-LABEL   PIC X(14) VALUE 'GRAND TOTAL : '.
+            10 GTL-SP1     PIC X(13).
+            10 GTL-CNT-LBL PIC X(08) VALUE 'COUNT : '.
+            10 GTL-COUNT   PIC ZZZ,ZZ9.
+            10 GTL-SP2     PIC X(03).
+            10 GTL-AMT-LBL PIC X(08) VALUE 'AMOUNT: '.
+            10 GTL-AMOUNT  PIC ZZZ,ZZZ,ZZ9.99.
+            10 GTL-SP3     PIC X(14).
+
+      * ---------------- RECONCILIATION LINE ---------------------------
+
+         05 RECONCILIATION-LINE.
+            10 RCL-LABEL   PIC X(16) VALUE 'RECONCILIATION: '.
+            10 RCL-EXP-LBL PIC X(10) VALUE 'EXPECTED: '.
+            10 RCL-EXP-CNT PIC ZZZ,ZZ9.
+            10 RCL-SP1     PIC X(03).
+            10 RCL-ACT-LBL PIC X(10) VALUE 'ACTUAL:   '.
+            10 RCL-ACT-CNT PIC ZZZ,ZZ9.
+            10 RCL-SP2     PIC X(03).
+            10 RCL-STATUS  PIC X(20) VALUE SPACES.
+
       * ---------------- TRAILERS ----------------
 
          05 TRAILER1.
@@ -141,40 +419,344 @@
          INCLUDE DCLLDB
        END-EXEC.
 
+      * Selection criteria come from the parameter card (CRIT-FILE),
+      * not a literal - one program now serves every city/month/year
+      * combination without a recompile.  There is no restart
+      * predicate on this cursor - a combination is checkpointed (see
+      * 2075-MARK-RESTART-INFLIGHT-PARA) and either runs to completion
+      * or is redone from APPLICANT_ID 1 on the next execution, never
+      * resumed mid-stream.  Rows come back ordered by APPLICANT_ID so
+      * the reject listing and reconciliation totals are reproducible
+      * between a failed attempt and its redo.
+      * WITH HOLD - 3270-CHECKPOINT-PARA COMMITs every WS-COMMIT-
+      * INTERVAL rows while this cursor is still open and being
+      * fetched; without WITH HOLD, DB2 closes every cursor not so
+      * declared on COMMIT and the next FETCH CUR1 would come back
+      * SQLCODE -501 (cursor not open).
        EXEC SQL
-         DECLARE CUR1 CURSOR FOR
+         DECLARE CUR1 CURSOR WITH HOLD FOR
          SELECT A.APPLICANT_ID, APPLICANT_NAME, STATE,
                 L.APPROVED_LOAN_AMOUNT
          FROM APPLICANT_DB A
          INNER JOIN LOAN_DB L
            ON A.APPLICANT_ID = L.APPLICANT_ID
-         WHERE CITY = 'CHENNAI'
-           AND MONTH(LOAN_APPROVAL_DATE) = 11
+         WHERE CITY = :WS-CRIT-CITY
+           AND MONTH(LOAN_APPROVAL_DATE) = :WS-CRIT-MONTH
+           AND YEAR(LOAN_APPROVAL_DATE) = :WS-CRIT-YEAR
+         ORDER BY A.APPLICANT_ID
        END-EXEC.
 
        PROCEDURE DIVISION.
 
        0000-MAIN-PARA.
            PERFORM 1000-INIT-PARA
-           PERFORM 3000-PROC-PARA
+           PERFORM 2000-CRIT-LOOP-PARA
+              UNTIL C05-CRIT-EOF
            PERFORM 9000-TERM-PARA.
 
+      * 1100-LOAD-RESTART-TAB-PARA has to run before TO001-PS/CSV-FILE/
+      * REJECT-FILE are opened, not after, because it is the one place
+      * that learns whether RESTART-FILE came into this run non-empty -
+      * WS-JOB-IS-RESTART - and that in turn decides whether those
+      * three files are opened OUTPUT (a fresh job, current contents
+      * discarded) or EXTEND (a restart of a job a prior execution
+      * left unfinished, whose already-completed combinations already
+      * wrote their pages/rows and must not be truncated out again).
        1000-INIT-PARA.
-           CONTINUE.
+           PERFORM 1100-LOAD-RESTART-TAB-PARA
 
-       3000-PROC-PARA.
-           PERFORM 3100-OPEN-PARA
-           PERFORM 3200-FETCH-PARA
-              UNTIL SQLCODE = 100
-           PERFORM 3300-CLOSE-PARA.
-
-       3100-OPEN-PARA.
-           OPEN OUTPUT TO001-PS
+           IF JOB-IS-RESTART
+              OPEN EXTEND TO001-PS
+           ELSE
+              OPEN OUTPUT TO001-PS
+           END-IF
            IF NOT C05-TO001-SUCCESS
                DISPLAY 'TO001 OPEN FAILED ' WS-FST-TO001
                GOBACK
            END-IF
 
+           IF JOB-IS-RESTART
+              OPEN EXTEND CSV-FILE
+           ELSE
+              OPEN OUTPUT CSV-FILE
+           END-IF
+           IF NOT C05-CSV-SUCCESS
+               DISPLAY 'CSV-FILE OPEN FAILED ' WS-FST-CSV
+               GOBACK
+           END-IF
+
+           IF JOB-IS-RESTART
+              OPEN EXTEND REJECT-FILE
+           ELSE
+              OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF NOT C05-REJ-SUCCESS
+               DISPLAY 'REJECT-FILE OPEN FAILED ' WS-FST-REJ
+               GOBACK
+           END-IF
+
+           OPEN INPUT CRIT-FILE
+           IF NOT C05-CRIT-SUCCESS
+               DISPLAY 'CRIT-FILE OPEN FAILED ' WS-FST-CRIT
+               GOBACK
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG
+           IF NOT C05-AUD-SUCCESS
+               DISPLAY 'AUDIT-LOG OPEN FAILED ' WS-FST-AUD
+               GOBACK
+           END-IF.
+
+      * ---------------- HDR4 TEXT FROM CURRENT CRITERIA --------------
+
+       1050-BUILD-HDR4-PARA.
+           IF WS-CRIT-MONTH >= 1 AND WS-CRIT-MONTH <= 12
+               MOVE WS-MONTH-NAME-TAB(WS-CRIT-MONTH) TO WS-MONTH-NAME
+           ELSE
+               MOVE 'UNKNOWN  ' TO WS-MONTH-NAME
+           END-IF
+
+           MOVE SPACES TO HDR4-TEXT
+           STRING 'APPROVED LOAN AMOUNT FOR ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CRIT-CITY) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MONTH-NAME) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-CRIT-YEAR DELIMITED BY SIZE
+             INTO HDR4-TEXT
+           END-STRING.
+
+      * ---------------- CHECKPOINT/RESTART TABLE LOAD -----------------
+      * Reads whatever RESTART-FILE already holds (one record per
+      * city/month/year combination checkpointed by a prior, aborted
+      * run of this job) into WS-RESTART-TAB once, up front, before
+      * any combination from CRIT-FILE is processed.  Anything found
+      * here means a prior execution of this job left the file non-
+      * empty - some combination was still marked in flight when it
+      * ended - so WS-JOB-IS-RESTART is set to flag THIS execution as
+      * a restart of that unfinished job, for 1000-INIT-PARA's file-
+      * open mode and 2050-RUN-CRITERIA-PARA's skip logic to use.
+       1100-LOAD-RESTART-TAB-PARA.
+           MOVE 0   TO WS-RESTART-TAB-COUNT
+           MOVE 'N' TO WS-JOB-IS-RESTART
+           OPEN INPUT RESTART-FILE
+           IF NOT C05-RST-SUCCESS
+              DISPLAY 'RESTART-FILE NOT PRESENT - FULL RUN FOR ALL '
+                 'CRITERIA'
+           ELSE
+              PERFORM UNTIL C05-RST-EOF
+                 READ RESTART-FILE
+                    AT END
+                       MOVE 10 TO WS-FST-RST
+                    NOT AT END
+                       IF WS-RESTART-TAB-COUNT < WS-RESTART-MAX-COMBOS
+                          ADD 1 TO WS-RESTART-TAB-COUNT
+                          MOVE RESTART-REC TO
+                             WS-RESTART-ENTRY(WS-RESTART-TAB-COUNT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE RESTART-FILE
+              IF WS-RESTART-TAB-COUNT > 0
+                 MOVE 'Y' TO WS-JOB-IS-RESTART
+                 DISPLAY 'RESTART-FILE HELD ' WS-RESTART-TAB-COUNT
+                    ' UNFINISHED COMBINATION(S) - TREATING THIS AS A '
+                    'RESTART RUN'
+              END-IF
+           END-IF.
+
+      * ---------------- CHECKPOINT/RESTART LOOKUP ---------------------
+      * Looks for a prior, unfinished run of this same criteria in the
+      * in-memory restart table.  A match means an earlier execution
+      * marked this combination in flight (2075-MARK-RESTART-INFLIGHT-
+      * PARA) and never cleared it, so this run redoes it from
+      * scratch - there is no mid-combination resume position; see the
+      * note above 2075-MARK-RESTART-INFLIGHT-PARA for why.
+       1200-RESTART-CHECK-PARA.
+           PERFORM VARYING WS-RST-IDX FROM 1 BY 1
+              UNTIL WS-RST-IDX > WS-RESTART-TAB-COUNT
+                 OR RESTART-POSITION-FOUND
+              IF WRE-CITY(WS-RST-IDX)  = WS-CRIT-CITY  AND
+                 WRE-MONTH(WS-RST-IDX) = WS-CRIT-MONTH AND
+                 WRE-YEAR(WS-RST-IDX)  = WS-CRIT-YEAR
+                 PERFORM 1250-RESTART-MATCH-PARA
+              END-IF
+           END-PERFORM
+
+           IF RESTART-POSITION-FOUND
+              DISPLAY 'PRIOR RUN LEFT THIS COMBINATION INCOMPLETE - '
+                 'REPROCESSING IN FULL'
+           END-IF.
+
+       1250-RESTART-MATCH-PARA.
+           MOVE 'Y' TO WS-RESTART-FOUND.
+
+      * ---------------- MULTI-CRITERIA BATCH DRIVER -------------------
+      * One CRIT-REC per city/month/year combination. Each combination
+      * gets its own page-1 reset and header/trailer set, all written
+      * to the one TO001-PS (and CSV/reject) output already opened by
+      * 1000-INIT-PARA.
+       2000-CRIT-LOOP-PARA.
+           READ CRIT-FILE
+              AT END
+                 MOVE 10 TO WS-FST-CRIT
+              NOT AT END
+                 PERFORM 2050-RUN-CRITERIA-PARA
+           END-READ.
+
+      * On a genuine restart run (WS-JOB-IS-RESTART from 1100-LOAD-
+      * RESTART-TAB-PARA), a combination absent from the restart table
+      * was already completed and cleared by the aborted prior run -
+      * its pages/rows are already sitting in TO001-PS/CSV-FILE,
+      * opened EXTEND this time around - so it is skipped outright
+      * instead of being reprocessed and duplicated.  A combination
+      * still present in the table was left incomplete and is
+      * reprocessed in full, same as on a normal, non-restart run.
+       2050-RUN-CRITERIA-PARA.
+           MOVE CRIT-CITY  TO WS-CRIT-CITY
+           MOVE CRIT-MONTH TO WS-CRIT-MONTH
+           MOVE CRIT-YEAR  TO WS-CRIT-YEAR
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-START-TS
+
+           PERFORM 2100-RESET-RUN-STATE-PARA
+           PERFORM 1050-BUILD-HDR4-PARA
+           PERFORM 1200-RESTART-CHECK-PARA
+
+           IF JOB-IS-RESTART AND NOT RESTART-POSITION-FOUND
+              DISPLAY 'COMBINATION ALREADY COMPLETED BY THE PRIOR RUN '
+                 '- SKIPPING: ' WS-CRIT-CITY
+           ELSE
+              PERFORM 2075-MARK-RESTART-INFLIGHT-PARA
+              PERFORM 3000-PROC-PARA
+              PERFORM 3350-CLEAR-RESTART-PARA
+
+              MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-END-TS
+              PERFORM 2150-WRITE-AUDIT-PARA
+           END-IF.
+
+      * Marks this combination in flight *before* CUR1 fetches a
+      * single row for it, so an abend anywhere in 3000-PROC-PARA -
+      * mid-fetch, mid-sort, or mid-write - leaves a trail for the
+      * next run's 1200-RESTART-CHECK-PARA to find.  There is
+      * deliberately no mid-combination checkpoint: 3400-SORT-OUTPUT-
+      * PARA cannot write a single detail line to TO001-PS/CSV-FILE
+      * until the whole SORT - and so the whole CUR1 fetch loop - has
+      * finished, so "rows checkpointed so far" and "rows actually on
+      * disk" are never the same number partway through a combination.
+      * A checkpoint taken mid-loop would therefore commit to a
+      * position that might never make it past the SORT if the job
+      * abended first, and restart would skip rows that were never
+      * written anywhere - worse than simply redoing the combination.
+      * Skipped if 1200-RESTART-CHECK-PARA already found this
+      * combination marked by a prior, still-incomplete run.
+       2075-MARK-RESTART-INFLIGHT-PARA.
+           IF NOT RESTART-POSITION-FOUND
+              PERFORM 3276-UPDATE-RESTART-TAB-PARA
+              PERFORM 3277-REWRITE-RESTART-FILE-PARA
+           END-IF.
+
+      * Resets every counter/switch that 3000-PROC-PARA and its
+      * subordinate paragraphs carry from one criteria combination
+      * into the next, so each combination starts at page 1 with its
+      * own clean totals.
+       2100-RESET-RUN-STATE-PARA.
+           MOVE 0      TO WS-LINE-COUNTER
+           MOVE 1      TO WS-PAGE-NUM
+           MOVE SPACES TO WS-PREV-STATE
+           MOVE 'Y'    TO WS-FIRST-ROW-SW
+           MOVE 0      TO WS-STATE-COUNT
+           MOVE 0      TO WS-STATE-AMOUNT
+           MOVE 0      TO WS-GRAND-COUNT
+           MOVE 0      TO WS-GRAND-AMOUNT
+           MOVE 0      TO WS-ROWS-SINCE-COMMIT
+           MOVE 0      TO WS-ROWS-FETCHED
+           MOVE 0      TO WS-FETCH-AMOUNT-TOTAL
+           MOVE 'N'    TO WS-RESTART-FOUND
+           MOVE 0      TO WS-RECON-COUNT
+           MOVE 0      TO WS-RECON-AMOUNT
+           MOVE 'N'    TO WS-RECON-MISMATCH-SW
+           MOVE 0      TO WS-REJECT-COUNT.
+
+      * ---------------- RUN-HISTORY / AUDIT LOG -----------------------
+      * AUD-LINE-COUNT uses WS-RECON-ACT-COUNT (set by 3295-RECONCILE-
+      * CHECK-PARA, which always runs before this paragraph) - this
+      * run's rows, since a combination either completes in full or
+      * is redone in full and never resumed partway through - so this
+      * figure always matches the report's own reconciliation line.
+       2150-WRITE-AUDIT-PARA.
+           MOVE WS-RUN-START-TS TO AUD-START-TS
+           MOVE WS-RUN-END-TS   TO AUD-END-TS
+           MOVE WS-CRIT-CITY    TO AUD-CITY
+           MOVE WS-CRIT-MONTH   TO AUD-MONTH
+           MOVE WS-CRIT-YEAR    TO AUD-YEAR
+           MOVE WS-RECON-ACT-COUNT TO AUD-LINE-COUNT
+           MOVE WS-REJECT-COUNT TO AUD-REJECT-COUNT
+
+           IF RECON-MISMATCH
+              MOVE 'MISMATCH'  TO AUD-STATUS
+           ELSE
+              MOVE 'SUCCESS'   TO AUD-STATUS
+           END-IF
+
+           WRITE AUDIT-REC.
+
+      * Writes an AUDIT-LOG row when 3050-RECONCILE-PARA, 3100-OPEN-
+      * PARA, or 3200-FETCH-PARA abend the job on a DB2 error, so a
+      * hard SQL failure still leaves an audit trail for this
+      * combination instead of skipping its only AUDIT-LOG row -
+      * AUD-STATUS has had room for 'FAILURE' since the audit log was
+      * introduced, but nothing ever wrote it.
+       2160-WRITE-FAILURE-AUDIT-PARA.
+           MOVE WS-RUN-START-TS              TO AUD-START-TS
+           MOVE FUNCTION CURRENT-DATE(1:14)  TO AUD-END-TS
+           MOVE WS-CRIT-CITY                 TO AUD-CITY
+           MOVE WS-CRIT-MONTH                TO AUD-MONTH
+           MOVE WS-CRIT-YEAR                 TO AUD-YEAR
+           MOVE WS-ROWS-FETCHED               TO AUD-LINE-COUNT
+           MOVE WS-REJECT-COUNT              TO AUD-REJECT-COUNT
+           MOVE 'FAILURE'                    TO AUD-STATUS
+           WRITE AUDIT-REC.
+
+       3000-PROC-PARA.
+           PERFORM 3050-RECONCILE-PARA
+           MOVE 'N' TO WS-SORT-EOF-SW
+           SORT SORT-WORK
+              ASCENDING KEY SRT-STATE SRT-APPNAME
+              INPUT PROCEDURE IS 3150-SORT-INPUT-PARA
+              OUTPUT PROCEDURE IS 3400-SORT-OUTPUT-PARA
+           PERFORM 3300-CLOSE-PARA.
+
+      * ------------ RECONCILIATION CHECK ------------------------------
+      * Independent COUNT/SUM against the same join/filter CUR1 uses,
+      * taken before CUR1 is opened, so a silent cursor/join problem
+      * shows up as a mismatch instead of a trusted row count.
+      * COALESCE guards SUM() coming back NULL when a combination
+      * matches zero rows (a normal case for this report) - without
+      * it, fetching a NULL sum into a host variable with no
+      * indicator raises SQLCODE -305 and this paragraph would GOBACK
+      * the whole job instead of producing a "0 applicants" report.
+       3050-RECONCILE-PARA.
+           EXEC SQL
+             SELECT COUNT(*), COALESCE(SUM(L.APPROVED_LOAN_AMOUNT),0)
+               INTO :WS-RECON-COUNT, :WS-RECON-AMOUNT
+             FROM APPLICANT_DB A
+             INNER JOIN LOAN_DB L
+               ON A.APPLICANT_ID = L.APPLICANT_ID
+             WHERE CITY = :WS-CRIT-CITY
+               AND MONTH(LOAN_APPROVAL_DATE) = :WS-CRIT-MONTH
+               AND YEAR(LOAN_APPROVAL_DATE) = :WS-CRIT-YEAR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'RECONCILIATION SELECT FAILED'
+               CALL 'DSNTIAR'
+                    USING SQLCA WS-ERR-MSG WS-LRECL
+               DISPLAY WS-ERR-MSG
+               PERFORM 2160-WRITE-FAILURE-AUDIT-PARA
+               GOBACK
+           END-IF.
+
+       3100-OPEN-PARA.
            EXEC SQL
              OPEN CUR1
            END-EXEC
@@ -184,9 +766,22 @@
                CALL 'DSNTIAR'
                     USING SQLCA WS-ERR-MSG WS-LRECL
                DISPLAY WS-ERR-MSG
+               PERFORM 2160-WRITE-FAILURE-AUDIT-PARA
                GOBACK
            END-IF.
 
+      * ------------ SORT INPUT/OUTPUT PROCEDURES ----------------------
+      * CUR1 still fetches in APPLICANT_ID order (so checkpoint/restart
+      * keeps working off the last applicant written); every accepted
+      * row is RELEASEd onto the sort work file instead of printed
+      * directly, and the OUTPUT PROCEDURE below prints the detail
+      * section in STATE/APPNAME order with the page break on STATE
+      * change that 3255-STATE-BREAK-PARA already does.
+       3150-SORT-INPUT-PARA.
+           PERFORM 3100-OPEN-PARA
+           PERFORM 3200-FETCH-PARA
+              UNTIL SQLCODE = 100.
+
        3200-FETCH-PARA.
            INITIALIZE DCLAPPLICANT-DB
            INITIALIZE DCLLOAN-DB
@@ -201,44 +796,94 @@
 
            EVALUATE TRUE
              WHEN SQLCODE = 0
-               ADD 1 TO WS-LINE-COUNTER
-               PERFORM 3250-WRITE-PARA
+               ADD 1 TO WS-ROWS-FETCHED
+               ADD HL-APPROVED-LOAN-AMOUNT TO WS-FETCH-AMOUNT-TOTAL
+               IF HV-STATE = SPACES OR
+                  HL-APPROVED-LOAN-AMOUNT NOT > 0
+                  PERFORM 3245-REJECT-PARA
+               ELSE
+                  PERFORM 3230-RELEASE-SORT-PARA
+               END-IF
+               PERFORM 3270-CHECKPOINT-PARA
              WHEN SQLCODE = 100
                DISPLAY "ALL RECORDS FETCHED"
-               WRITE TO001-PS-REC FROM HDR-FILLER
-               WRITE TO001-PS-REC FROM TRAILER1
-               WRITE TO001-PS-REC FROM HDR-FILLER
-               WRITE TO001-PS-REC FROM TRAILER2
              WHEN OTHER
                DISPLAY "FETCH FAILED"
                CALL 'DSNTIAR'
                     USING SQLCA WS-ERR-MSG WS-LRECL
                DISPLAY WS-ERR-MSG
+               PERFORM 2160-WRITE-FAILURE-AUDIT-PARA
                GOBACK
            END-EVALUATE.
 
-       3250-WRITE-PARA.
+      * ---------------- SORT WORK FILE --------------------------------
 
-           IF WS-LINE-COUNTER = 1
-              MOVE FUNCTION CURRENT-DATE(1:4)  TO WS-YEAR
-              MOVE FUNCTION CURRENT-DATE(5:2)  TO WS-MONTH
-              MOVE FUNCTION CURRENT-DATE(7:2)  TO WS-DAY
-              MOVE FUNCTION CURRENT-DATE(9:2)  TO WS-HOUR
-              MOVE FUNCTION CURRENT-DATE(11:2) TO WS-MIN
-              MOVE FUNCTION CURRENT-DATE(13:2) TO WS-SEC
+       3230-RELEASE-SORT-PARA.
+           MOVE HV-STATE                TO SRT-STATE
+           MOVE HV-APPLICANT-NAME       TO SRT-APPNAME
+           MOVE HV-APPLICANT-ID         TO SRT-APPID
+           MOVE HL-APPROVED-LOAN-AMOUNT TO SRT-AMOUNT
+           RELEASE SRT-REC.
 
-              MOVE WS-PAGE-NUM TO HDR2-PAGE
-              MOVE WS-PAGE-NUM TO HDR6-PAGE
+      * ---------------- REJECT LISTING --------------------------------
 
-              WRITE TO001-PS-REC FROM HDR1
-              WRITE TO001-PS-REC FROM HDR-FILLER
-              WRITE TO001-PS-REC FROM HDR2
-              WRITE TO001-PS-REC FROM HDR3
-              WRITE TO001-PS-REC FROM HDR-FILLER
-              WRITE TO001-PS-REC FROM HDR4
-              WRITE TO001-PS-REC FROM HDR-FILLER
-              WRITE TO001-PS-REC FROM HDR5
-              WRITE TO001-PS-REC FROM HDR-HYPHENS
+       3245-REJECT-PARA.
+           IF HV-STATE = SPACES
+              MOVE 'MISSING STATE'       TO WS-REJECT-REASON
+           ELSE
+              MOVE 'NON-POSITIVE AMOUNT' TO WS-REJECT-REASON
+           END-IF
+
+           MOVE HV-APPLICANT-ID         TO REJ-APPID
+           MOVE HV-APPLICANT-NAME       TO REJ-APPNAME
+           MOVE HV-STATE                TO REJ-STATE
+           MOVE HL-APPROVED-LOAN-AMOUNT TO REJ-AMOUNT
+           MOVE WS-REJECT-REASON        TO REJ-REASON
+
+           WRITE REJECT-REC
+           ADD 1 TO WS-REJECT-COUNT.
+
+      * ---------------- PAGE-1 HEADER BLOCK ----------------------------
+      * Shared by 3250-WRITE-PARA (first detail row of a combination)
+      * and 3290-FINISH-TOTALS-PARA (a combination with zero matching
+      * rows still needs its own HDR1-HDR7 identifying which criteria
+      * the grand total/reconciliation line below it belongs to,
+      * rather than a bare total with no heading in sight).
+       3249-PRINT-HEADER-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:4)  TO WS-YEAR
+           MOVE FUNCTION CURRENT-DATE(5:2)  TO WS-MONTH
+           MOVE FUNCTION CURRENT-DATE(7:2)  TO WS-DAY
+           MOVE FUNCTION CURRENT-DATE(9:2)  TO WS-HOUR
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-MIN
+           MOVE FUNCTION CURRENT-DATE(13:2) TO WS-SEC
+
+           MOVE WS-PAGE-NUM TO HDR2-PAGE
+           MOVE WS-PAGE-NUM TO HDR6-PAGE
+
+           WRITE TO001-PS-REC FROM HDR1
+           WRITE TO001-PS-REC FROM HDR-FILLER
+           WRITE TO001-PS-REC FROM HDR2
+           WRITE TO001-PS-REC FROM HDR3
+           WRITE TO001-PS-REC FROM HDR6
+           WRITE TO001-PS-REC FROM HDR7
+           WRITE TO001-PS-REC FROM HDR-FILLER
+           WRITE TO001-PS-REC FROM HDR4
+           WRITE TO001-PS-REC FROM HDR-FILLER
+           WRITE TO001-PS-REC FROM HDR5
+           WRITE TO001-PS-REC FROM HDR-HYPHENS.
+
+       3250-WRITE-PARA.
+           IF NOT WS-FIRST-ROW AND HV-STATE NOT = WS-PREV-STATE
+              PERFORM 3255-STATE-BREAK-PARA
+           END-IF
+
+           IF WS-FIRST-ROW
+              MOVE HV-STATE TO WS-PREV-STATE
+              MOVE 'N' TO WS-FIRST-ROW-SW
+           END-IF
+
+           IF WS-LINE-COUNTER = 1
+              PERFORM 3249-PRINT-HEADER-PARA
            END-IF
 
            MOVE HV-APPLICANT-ID         TO TO001-APPID
@@ -249,19 +894,242 @@
            MOVE TO001-RECORD TO TO001-PS-REC
            WRITE TO001-PS-REC
 
+           PERFORM 3260-WRITE-CSV-PARA
+
+           ADD 1 TO WS-STATE-COUNT
+           ADD HL-APPROVED-LOAN-AMOUNT TO WS-STATE-AMOUNT
+           ADD 1 TO WS-GRAND-COUNT
+           ADD HL-APPROVED-LOAN-AMOUNT TO WS-GRAND-AMOUNT
+
            IF WS-LINE-COUNTER > 50
+              PERFORM 3258-PAGE-SUBTOTAL-LINE-PARA
               ADD 1 TO WS-PAGE-NUM
               MOVE 0 TO WS-LINE-COUNTER
               WRITE TO001-PS-REC FROM HDR-FILLER
               WRITE TO001-PS-REC FROM TRAILER1
            END-IF.
 
+      * ---------------- STATE CONTROL BREAK ---------------------------
+
+       3255-STATE-BREAK-PARA.
+           PERFORM 3257-SUBTOTAL-LINE-PARA
+           WRITE TO001-PS-REC FROM HDR-FILLER
+           WRITE TO001-PS-REC FROM TRAILER1
+           MOVE 0 TO WS-STATE-COUNT WS-STATE-AMOUNT
+           MOVE HV-STATE TO WS-PREV-STATE
+           ADD 1 TO WS-PAGE-NUM
+           MOVE 1 TO WS-LINE-COUNTER.
+
+       3257-SUBTOTAL-LINE-PARA.
+           MOVE WS-PREV-STATE   TO STL-STATE
+           MOVE WS-STATE-COUNT  TO STL-COUNT
+           MOVE WS-STATE-AMOUNT TO STL-AMOUNT
+           WRITE TO001-PS-REC FROM HDR-FILLER
+           WRITE TO001-PS-REC FROM STATE-TOTAL-LINE.
+
+      * Same figures 3257-SUBTOTAL-LINE-PARA would print - WS-STATE-
+      * COUNT/WS-STATE-AMOUNT are left running, not reset, since the
+      * state is not actually finished - under a caption that does not
+      * claim to be the state's final total.
+       3258-PAGE-SUBTOTAL-LINE-PARA.
+           MOVE WS-PREV-STATE   TO PSL-STATE
+           MOVE WS-STATE-COUNT  TO PSL-COUNT
+           MOVE WS-STATE-AMOUNT TO PSL-AMOUNT
+           WRITE TO001-PS-REC FROM HDR-FILLER
+           WRITE TO001-PS-REC FROM PAGE-SUBTOTAL-LINE.
+
+      * ---------------- CSV EXTRACT LINE ------------------------------
+
+       3260-WRITE-CSV-PARA.
+           MOVE HL-APPROVED-LOAN-AMOUNT TO WS-CSV-AMOUNT-ED
+           MOVE SPACES TO CSV-REC
+           STRING FUNCTION TRIM(HV-APPLICANT-ID)    DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM(HV-APPLICANT-NAME)  DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM(HV-STATE)           DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AMOUNT-ED)   DELIMITED BY SIZE
+             INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC.
+
+      * ---------------- CHECKPOINT / RESTART --------------------------
+      * Only a DB2 transaction-size control now - COMMITs every
+      * WS-COMMIT-INTERVAL rows so one combination's fetch loop
+      * doesn't hold an ever-growing unit of work, nothing more.  It
+      * does not touch the restart table: see the note above 2075-
+      * MARK-RESTART-INFLIGHT-PARA for why a combination is marked
+      * whole, up front, instead of checkpointed row by row.
+       3270-CHECKPOINT-PARA.
+           ADD 1 TO WS-ROWS-SINCE-COMMIT
+           IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+              EXEC SQL
+                COMMIT
+              END-EXEC
+              MOVE 0 TO WS-ROWS-SINCE-COMMIT
+           END-IF.
+
+      * Adds this combination's entry to the in-memory restart table
+      * if it isn't already there - called once, at combination start,
+      * by 2075-MARK-RESTART-INFLIGHT-PARA.
+       3276-UPDATE-RESTART-TAB-PARA.
+           MOVE 0 TO WS-RESTART-MATCH-IDX
+           PERFORM VARYING WS-RST-IDX FROM 1 BY 1
+              UNTIL WS-RST-IDX > WS-RESTART-TAB-COUNT
+              IF WRE-CITY(WS-RST-IDX)  = WS-CRIT-CITY  AND
+                 WRE-MONTH(WS-RST-IDX) = WS-CRIT-MONTH AND
+                 WRE-YEAR(WS-RST-IDX)  = WS-CRIT-YEAR
+                 MOVE WS-RST-IDX TO WS-RESTART-MATCH-IDX
+              END-IF
+           END-PERFORM
+
+           IF WS-RESTART-MATCH-IDX = 0
+              IF WS-RESTART-TAB-COUNT < WS-RESTART-MAX-COMBOS
+                 ADD 1 TO WS-RESTART-TAB-COUNT
+                 MOVE WS-CRIT-CITY  TO WRE-CITY(WS-RESTART-TAB-COUNT)
+                 MOVE WS-CRIT-MONTH TO WRE-MONTH(WS-RESTART-TAB-COUNT)
+                 MOVE WS-CRIT-YEAR  TO WRE-YEAR(WS-RESTART-TAB-COUNT)
+              ELSE
+                 DISPLAY 'RESTART TABLE FULL - COMBINATION NOT '
+                    'MARKED FOR ' WS-CRIT-CITY
+              END-IF
+           END-IF.
+
+       3277-REWRITE-RESTART-FILE-PARA.
+           OPEN OUTPUT RESTART-FILE
+           IF NOT C05-RST-SUCCESS
+              DISPLAY 'RESTART-FILE OPEN FAILED ' WS-FST-RST
+              GOBACK
+           END-IF
+
+           PERFORM VARYING WS-RST-IDX FROM 1 BY 1
+              UNTIL WS-RST-IDX > WS-RESTART-TAB-COUNT
+              MOVE WS-RESTART-ENTRY(WS-RST-IDX) TO RESTART-REC
+              WRITE RESTART-REC
+              IF NOT C05-RST-SUCCESS
+                 DISPLAY 'RESTART-FILE WRITE FAILED ' WS-FST-RST
+                 GOBACK
+              END-IF
+           END-PERFORM
+
+           CLOSE RESTART-FILE.
+
+      * ---------------- GRAND TOTAL AT END OF REPORT -----------------
+
+       3290-FINISH-TOTALS-PARA.
+           IF WS-FIRST-ROW
+              PERFORM 3249-PRINT-HEADER-PARA
+           ELSE
+              PERFORM 3257-SUBTOTAL-LINE-PARA
+           END-IF
+
+           MOVE WS-GRAND-COUNT  TO GTL-COUNT
+           MOVE WS-GRAND-AMOUNT TO GTL-AMOUNT
+           WRITE TO001-PS-REC FROM HDR-FILLER
+           WRITE TO001-PS-REC FROM GRAND-TOTAL-LINE
+
+           PERFORM 3295-RECONCILE-CHECK-PARA.
+
+      * ------------ RECONCILIATION CHECK ------------------------------
+      * Compares the independent COUNT/SUM taken at 3050-RECONCILE-PARA
+      * against every row CUR1 actually handed back this run -
+      * WS-ROWS-FETCHED/WS-FETCH-AMOUNT-TOTAL count every fetch
+      * regardless of whether it passed the data-quality check and
+      * went to the detail report or the reject listing, so a clean
+      * row going to the reject file doesn't look like a cursor/join
+      * problem.  There is no restart carryover to add in: a
+      * combination is either completed by this execution in full or
+      * abandoned and redone in full by a later one, never split
+      * across executions.
+       3295-RECONCILE-CHECK-PARA.
+           MOVE WS-ROWS-FETCHED       TO WS-RECON-ACT-COUNT
+           MOVE WS-FETCH-AMOUNT-TOTAL TO WS-RECON-ACT-AMOUNT
+
+           MOVE WS-RECON-COUNT     TO RCL-EXP-CNT
+           MOVE WS-RECON-ACT-COUNT TO RCL-ACT-CNT
+
+           IF WS-RECON-COUNT = WS-RECON-ACT-COUNT AND
+              WS-RECON-AMOUNT = WS-RECON-ACT-AMOUNT
+              MOVE 'OK'          TO RCL-STATUS
+           ELSE
+              MOVE 'DISCREPANCY' TO RCL-STATUS
+              MOVE 'Y'           TO WS-RECON-MISMATCH-SW
+              DISPLAY 'RECONCILIATION DISCREPANCY - EXPECTED '
+                 WS-RECON-COUNT ' ACTUAL ' WS-RECON-ACT-COUNT
+           END-IF
+
+           WRITE TO001-PS-REC FROM HDR-FILLER
+           WRITE TO001-PS-REC FROM RECONCILIATION-LINE.
+
        3300-CLOSE-PARA.
            EXEC SQL
-             CLOSE CUR1
+             COMMIT
            END-EXEC
 
-           CLOSE TO001-PS.
+           EXEC SQL
+             CLOSE CUR1
+           END-EXEC.
+
+      * This criteria combination completed successfully end to end -
+      * its entry no longer belongs in the restart table, so remove it
+      * and rewrite RESTART-FILE rather than leaving stale checkpoint
+      * state for its next genuine run.  Other combinations' entries
+      * in the table are untouched.
+       3350-CLEAR-RESTART-PARA.
+           PERFORM 3355-REMOVE-RESTART-TAB-PARA
+           PERFORM 3277-REWRITE-RESTART-FILE-PARA.
+
+       3355-REMOVE-RESTART-TAB-PARA.
+           MOVE 0 TO WS-RESTART-MATCH-IDX
+           PERFORM VARYING WS-RST-IDX FROM 1 BY 1
+              UNTIL WS-RST-IDX > WS-RESTART-TAB-COUNT
+              IF WRE-CITY(WS-RST-IDX)  = WS-CRIT-CITY  AND
+                 WRE-MONTH(WS-RST-IDX) = WS-CRIT-MONTH AND
+                 WRE-YEAR(WS-RST-IDX)  = WS-CRIT-YEAR
+                 MOVE WS-RST-IDX TO WS-RESTART-MATCH-IDX
+              END-IF
+           END-PERFORM
+
+           IF WS-RESTART-MATCH-IDX > 0
+              PERFORM VARYING WS-RST-IDX FROM WS-RESTART-MATCH-IDX
+                 BY 1 UNTIL WS-RST-IDX >= WS-RESTART-TAB-COUNT
+                 MOVE WS-RESTART-ENTRY(WS-RST-IDX + 1) TO
+                    WS-RESTART-ENTRY(WS-RST-IDX)
+              END-PERFORM
+              SUBTRACT 1 FROM WS-RESTART-TAB-COUNT
+           END-IF.
+
+      * ------------ SORT OUTPUT PROCEDURE -----------------------------
+      * Detail section prints in the sorted STATE/APPNAME order here,
+      * with the STATE page break/subtotal that 3250-WRITE-PARA and
+      * 3255-STATE-BREAK-PARA already do, then the grand total and
+      * reconciliation line once every sorted row has been printed.
+       3400-SORT-OUTPUT-PARA.
+           PERFORM 3410-RETURN-SORT-PARA
+              UNTIL SORT-AT-EOF
+
+           PERFORM 3290-FINISH-TOTALS-PARA
+           WRITE TO001-PS-REC FROM HDR-FILLER
+           WRITE TO001-PS-REC FROM TRAILER2.
+
+       3410-RETURN-SORT-PARA.
+           RETURN SORT-WORK
+              AT END
+                 MOVE 'Y' TO WS-SORT-EOF-SW
+              NOT AT END
+                 MOVE SRT-STATE   TO HV-STATE
+                 MOVE SRT-APPNAME TO HV-APPLICANT-NAME
+                 MOVE SRT-APPID   TO HV-APPLICANT-ID
+                 MOVE SRT-AMOUNT  TO HL-APPROVED-LOAN-AMOUNT
+                 ADD 1 TO WS-LINE-COUNTER
+                 PERFORM 3250-WRITE-PARA
+           END-RETURN.
 
        9000-TERM-PARA.
+           CLOSE TO001-PS
+           CLOSE CSV-FILE
+           CLOSE REJECT-FILE
+           CLOSE CRIT-FILE
+           CLOSE AUDIT-LOG
            GOBACK.
